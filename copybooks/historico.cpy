@@ -0,0 +1,15 @@
+      *>------------------------------------------------------------------------
+      *>  Layout do registro do historico de apostas (HISTAPOS)
+      *>  Usado pelo desafio2 (grava) e pelo relatorio (le)
+      *>------------------------------------------------------------------------
+       01  ws-historico-registro.
+           05 ws-hist-chave.
+               10 ws-hist-data                      pic 9(08).
+               10 ws-hist-hora                       pic 9(08).
+               10 ws-hist-seq                         pic 9(04).
+           05 ws-hist-qtd-apostada                   pic 9(02).
+           05 ws-hist-numeros-apostados occurs 15    pic 9(02).
+           05 ws-hist-qtd-sorteada                    pic 9(02).
+           05 ws-hist-numeros-sorteados occurs 15     pic 9(02).
+           05 ws-hist-pontos                          pic 9(02).
+           05 ws-hist-resultado                       pic x(10).
