@@ -0,0 +1,182 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "relatorio".
+       author. "Stephani S. Zatta".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-historico
+               assign to "historico_apostas.dat"
+               organization is indexed
+               access mode is sequential
+               record key is ws-hist-chave
+               file status is ws-fs-historico.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+
+       fd  arq-historico.
+           copy "historico.cpy".
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-historico                         pic x(02).
+       77  ws-eof-historico                        pic x(01) value "N".
+
+       77  ws-total-jogadas                        pic 9(07) value zero.
+       77  ws-total-vitorias                       pic 9(07) value zero.
+       77  ws-soma-pontos                          pic 9(09) value zero.
+       77  ws-media-pontos                         pic 9(03)v99 value zero.
+       77  ws-taxa-vitoria                         pic 9(03)v99 value zero.
+       77  ws-media-pontos-edt                     pic zz9,99.
+       77  ws-taxa-vitoria-edt                     pic zz9,99.
+
+       77  ws-indice-freq                          pic 9(02).
+       77  ws-indice-num                           pic 9(02).
+
+      *>  80 = faixa do maior jogo vendido (Quina); cobre tambem Mega-Sena
+      *>  (60) e Lotofacil (25), que so usam as primeiras posicoes da tabela
+       01  ws-tabela-frequencia.
+           05 ws-freq-numero occurs 80             pic 9(07).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           perform varying ws-indice-freq from 1 by 1 until ws-indice-freq > 80
+               move zero to ws-freq-numero(ws-indice-freq)
+           end-perform
+
+           open input arq-historico
+           if ws-fs-historico <> "00"
+               display "Nao foi possivel abrir o historico de apostas "
+                       "(status " ws-fs-historico "). "
+                       "Rode o desafio2 pelo menos uma vez antes."
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           if ws-fs-historico = "00"
+               perform until ws-eof-historico = "S"
+                   read arq-historico
+                       at end
+                           move "S" to ws-eof-historico
+                       not at end
+                           perform acumula-estatisticas
+                   end-read
+               end-perform
+
+               perform calcula-resultados
+               perform exibe-relatorio
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acumula os totais a partir de um registro do historico
+      *>------------------------------------------------------------------------
+       acumula-estatisticas section.
+
+           add 1 to ws-total-jogadas
+           add ws-hist-pontos to ws-soma-pontos
+
+           if ws-hist-resultado <> "PERDEU"
+               add 1 to ws-total-vitorias
+           end-if
+
+           perform varying ws-indice-num from 1 by 1
+                     until ws-indice-num > ws-hist-qtd-sorteada
+               move ws-hist-numeros-sorteados(ws-indice-num) to ws-indice-freq
+               if ws-indice-freq >= 1 and ws-indice-freq <= 80
+                   add 1 to ws-freq-numero(ws-indice-freq)
+               end-if
+           end-perform
+           .
+       acumula-estatisticas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a taxa de vitoria e a media de pontos
+      *>------------------------------------------------------------------------
+       calcula-resultados section.
+
+           if ws-total-jogadas > 0
+               compute ws-taxa-vitoria rounded =
+                   (ws-total-vitorias / ws-total-jogadas) * 100
+               compute ws-media-pontos rounded =
+                   ws-soma-pontos / ws-total-jogadas
+           end-if
+
+           move ws-taxa-vitoria to ws-taxa-vitoria-edt
+           move ws-media-pontos to ws-media-pontos-edt
+           .
+       calcula-resultados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exibe o relatorio de estatisticas do historico de apostas
+      *>------------------------------------------------------------------------
+       exibe-relatorio section.
+
+           display "===================================================="
+           display " RELATORIO DO HISTORICO DE APOSTAS"
+           display "===================================================="
+           display "Total de jogadas analisadas..: " ws-total-jogadas
+           display "Total de jogadas premiadas...: " ws-total-vitorias
+           display "Taxa de vitoria...............: " ws-taxa-vitoria-edt "%"
+           display "Media de pontos por jogada....: " ws-media-pontos-edt
+           display " "
+           display "Frequencia dos numeros sorteados (1 a 80, cobrindo "
+                   "todos os jogos vendidos):"
+           perform varying ws-indice-freq from 1 by 1 until ws-indice-freq > 80
+               display "Numero " ws-indice-freq ": "
+                       ws-freq-numero(ws-indice-freq) " vez(es)"
+           end-perform
+           .
+       exibe-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           if ws-fs-historico = "00"
+               close arq-historico
+           end-if
+           stop run
+           .
+       finaliza-exit.
+           exit.
