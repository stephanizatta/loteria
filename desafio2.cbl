@@ -1,719 +1,1153 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "desafio2".
-       author. "Stephani S. Zatta".
-       installation. "PC".
-       date-written. 21/07/2020.
-       date-compiled. 11/08/2020.
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       01 ws-sorteio-numeros.
-           05 ws-semente                           pic 9(10).
-           05 ws-semente1                          pic 9(10).
-           05 ws-num-random                        pic 9(02)V9999999.
-
-       01  ws-numeros-sorteados occurs 10.
-           05 ws-num-sorteado                      pic 9(02).
-
-       01  ws-indice-sorteio.
-           05 ws-ind-sorteio                       pic 9(02).
-
-       01 ws-numeros-apostados occurs 10.
-           05 ws-num-apostado                      pic 9(02).
-
-       01  ws-indice-aposta.
-           05 ws-ind-aposta                        pic 9(02).
-
-       77  ws-quantia-numeros                      pic 9(02).
-       77  ws-num-aux                              pic 9(02).
-       77  ws-pontos                               pic 9(02).
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-           move zero to ws-quantia-numeros
-           move zero to ws-pontos
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform quant-numero-para-aposta
-           perform escolha-de-numeros
-           perform sorteio
-           perform verifica-pontos
-           perform ganhou-perdeu
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Coleta a quantia de numeros para aposta --- OK
-      *>------------------------------------------------------------------------
-       quant-numero-para-aposta section.
-
-           display "Mega-Sena - escolha numeros diferentes de 1 a 60"
-           display " "
-
-           display "Voce deseja apostar quantos numeros? (6-10) "
-           accept ws-quantia-numeros
-           display " "
-
-        *>--- aqui garante que o jogador escolhera de 6 a 10 numeros, nao menos nem mais ---
-           if ws-quantia-numeros <= 6
-           or ws-quantia-numeros >= 10
-               perform until ws-quantia-numeros = 6
-                          or ws-quantia-numeros = 7
-                          or ws-quantia-numeros = 8
-                          or ws-quantia-numeros = 9
-                          or ws-quantia-numeros = 10
-                   display "Voce tem que apostar no minimo 6 numeros e no maximo 10."
-                   display "Voce deseja apostar quantos numeros? (6-10) "
-                   accept ws-quantia-numeros
-                   display " "
-               end-perform
-           end-if
-
-           .
-       quant-numero-para-aposta-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Coleta de numeros para aposta
-      *>------------------------------------------------------------------------
-       escolha-de-numeros section.
-       *>--- aqui coleta os numeros que o jogador quer apostar ---
-
-           perform varying ws-ind-aposta from 1 by 1 until ws-ind-aposta > ws-quantia-numeros
-
-               display "Insira um numero para a aposta: "
-               accept ws-num-aux
-               move ws-num-aux to ws-num-apostado(ws-ind-aposta)
-
-       *>      caso o jogador escolha um numero menor que 1 ou maior que 60
-               if ws-num-apostado(ws-ind-aposta) < 1
-               or ws-num-apostado(ws-ind-aposta) > 60 then
-                   perform until ws-num-apostado(ws-ind-aposta) > 00
-                             and ws-num-apostado(ws-ind-aposta) <= 60
-                       display "Os numeros devem ser entre 1 e 60."
-                       display " "
-                       display "Insira um numero para a aposta: "
-                       accept ws-num-apostado(ws-ind-aposta)
-                       display " "
-                   end-perform
-               end-if
-
-       *>      caso o jogador escolha numeros iguais
-            *> caso o segundo numero escolhido seja igual ao primeiro
-               if ws-ind-aposta = 2 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o terceiro numero escolhido seja igual a outro
-               if ws-ind-aposta = 3 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o quarto numero escolhido seja igual a outro
-               if ws-ind-aposta = 4 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o quinto numero escolhido seja igual a outro
-               if ws-ind-aposta = 5 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 4) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 4)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o sexto numero escolhido seja igual a outro
-               if ws-ind-aposta = 6 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 4)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 5) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 4)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 5)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o setimo numero escolhido (caso houver mais que 6) seja igual a outro
-               if ws-ind-aposta = 7 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 4)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 5)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 6) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 4)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 5)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 6)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o oitavo numero escolhido (caso houver mais que 6) seja igual a outro
-               if ws-ind-aposta = 8 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 4)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 5)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 6)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 7) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 4)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 5)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 6)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 7)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o nono numero escolhido (caso houver mais que 6) seja igual a outro
-               if ws-ind-aposta = 9 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 4)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 5)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 6)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 8) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 4)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 5)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 6)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 7)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 8)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-            *> caso o decimo numero escolhido (caso houver mais que 6) seja igual a outro
-               if ws-ind-aposta = 10 then
-                   if ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 1)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 2)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 3)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 4)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 5)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 6)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-apostado(ws-ind-aposta) = ws-num-apostado(ws-ind-aposta - 9) then
-                       perform until ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 1)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 2)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 3)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 4)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 5)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 6)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 7)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 8)
-                                 and ws-num-apostado(ws-ind-aposta) <> ws-num-apostado(ws-ind-aposta - 9)
-                           display "Os numeros nao podem se repetir..."
-                           display " "
-                           display "Insira um numero para a aposta: "
-                           accept ws-num-apostado(ws-ind-aposta)
-                       end-perform
-                   end-if
-               end-if
-
-           end-perform
-
-           .
-       escolha-de-numeros-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Sorteio dos numeros --- OK
-      *>------------------------------------------------------------------------
-       sorteio section.
-       *>--- aqui sorteia de forma randomica os 6 numeros ---
-
-           perform varying ws-ind-sorteio from 1 by 1 until ws-ind-sorteio > 6
-
-               perform delay-semente-sorteio
-
-               compute ws-num-random = function random(ws-semente)
-               multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-
-       *>  caso o sorteio dê numero 0
-               if ws-num-sorteado(ws-ind-sorteio) = 00 then
-                   perform until ws-num-sorteado(ws-ind-sorteio) >= 1
-                       perform delay-semente-sorteio
-                       compute ws-num-random = function random(ws-semente)
-                       multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-                   end-perform
-               end-if
-
-       *>  caso o sorteio dê numeros iguais
-            *> se for o segundo numero sorteado
-               if ws-ind-sorteio = 2 then
-                   if ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 1) then
-                       perform until ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 1)
-                           perform delay-semente-sorteio
-                           compute ws-num-random = function random(ws-semente)
-                           multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-                       end-perform
-                   end-if
-               end-if
-
-            *> se for o terceiro numero sorteado
-               if ws-ind-sorteio = 3 then
-                   if ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 1)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 2) then
-                       perform until ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 1)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 2)
-                           perform delay-semente-sorteio
-                           compute ws-num-random = function random(ws-semente)
-                           multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-                       end-perform
-                   end-if
-               end-if
-
-            *> se for o quarto numero sorteado
-               if ws-ind-sorteio = 4 then
-                   if ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 1)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 2)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 3) then
-                       perform until ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 1)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 2)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 3)
-                           perform delay-semente-sorteio
-                           compute ws-num-random = function random(ws-semente)
-                           multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-                       end-perform
-                   end-if
-               end-if
-
-            *> se for o quinto numero sorteado
-               if ws-ind-sorteio = 5 then
-                   if ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 1)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 2)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 3)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 4) then
-                       perform until ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 1)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 2)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 3)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 4)
-                           perform delay-semente-sorteio
-                           compute ws-num-random = function random(ws-semente)
-                           multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-                       end-perform
-                   end-if
-               end-if
-
-            *> se for o sexto numero sorteado
-               if ws-ind-sorteio = 6 then
-                   if ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 1)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 2)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 3)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 4)
-                   or ws-num-sorteado(ws-ind-sorteio) = ws-num-sorteado(ws-ind-sorteio - 5) then
-                       perform until ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 1)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 2)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 3)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 4)
-                                 and ws-num-sorteado(ws-ind-sorteio) <> ws-num-sorteado(ws-ind-sorteio - 5)
-                           perform delay-semente-sorteio
-                           compute ws-num-random = function random(ws-semente)
-                           multiply ws-num-random by 60 giving ws-num-sorteado(ws-ind-sorteio)
-                       end-perform
-                   end-if
-               end-if
-
-           *>  display dos numeros sorteados
-               display "Numero sorteado: " ws-num-sorteado(ws-ind-sorteio)
-           end-perform
-
-           .
-       sorteio-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Delay do Sorteio --- OK
-      *>------------------------------------------------------------------------
-       delay-semente-sorteio section.
-       *>--- aqui faz com que o programa tenha um delay de 50 centesimos de segundo ao dar o numero sorteados ---
-       *>--- assim impossibilita com que os numeros apareçam em sequencia ---
-
-           perform 50 times
-               accept ws-semente1 from time
-               move ws-semente1 to ws-semente
-
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
-               end-perform
-
-           end-perform
-           .
-       delay-semente-sorteio-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Pontos - se igual a 6, ganhou --- OK
-      *>------------------------------------------------------------------------
-       verifica-pontos section.
-       *> verifica se os numeros apostados são iguais aos sorteados
-
-        *>    ultimo-primeiro numero sorteado       ultimo-primeiro numero apostado
-
-        *> verifica primeiro numero sorteado
-           if ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 1)
-           or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 2)
-           or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 3)
-           or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 4)
-           or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 5)
-           or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 6) then
-               add 1 to ws-pontos
-               if ws-quantia-numeros = 7 then
-                   if ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 7) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 8 then
-                   if ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 8) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 9) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 9)
-                   or ws-num-sorteado(ws-ind-sorteio - 1) = ws-num-apostado(ws-ind-aposta - 10) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-           end-if
-
-        *> verifica segundo numero sorteado
-           if ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 1)
-           or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 2)
-           or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 3)
-           or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 4)
-           or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 5)
-           or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 6) then
-               add 1 to ws-pontos
-               if ws-quantia-numeros = 7 then
-                   if ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 7) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 8 then
-                   if ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 8) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 9) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 9)
-                   or ws-num-sorteado(ws-ind-sorteio - 2) = ws-num-apostado(ws-ind-aposta - 10) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-           end-if
-
-        *> verifica terceiro numero sorteado
-           if ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 1)
-           or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 2)
-           or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 3)
-           or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 4)
-           or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 5)
-           or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 6) then
-               add 1 to ws-pontos
-               if ws-quantia-numeros = 7 then
-                   if ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 7) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 8 then
-                   if ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 8) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 9) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 9)
-                   or ws-num-sorteado(ws-ind-sorteio - 3) = ws-num-apostado(ws-ind-aposta - 10) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-           end-if
-
-        *> verifica quarto numero sorteado
-           if ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 1)
-           or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 2)
-           or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 3)
-           or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 4)
-           or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 5)
-           or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 6) then
-               add 1 to ws-pontos
-               if ws-quantia-numeros = 7 then
-                   if ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 7) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 8 then
-                   if ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 8) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 9) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 9)
-                   or ws-num-sorteado(ws-ind-sorteio - 4) = ws-num-apostado(ws-ind-aposta - 10) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-           end-if
-
-        *> verifica quinto numero sorteado
-           if ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 1)
-           or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 2)
-           or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 3)
-           or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 4)
-           or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 5)
-           or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 6) then
-               add 1 to ws-pontos
-               if ws-quantia-numeros = 7 then
-                   if ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 7) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 8 then
-                   if ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 8) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 9) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 9)
-                   or ws-num-sorteado(ws-ind-sorteio - 5) = ws-num-apostado(ws-ind-aposta - 10) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-           end-if
-
-        *> verifica sexto numero sorteado
-           if ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 1)
-           or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 2)
-           or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 3)
-           or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 4)
-           or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 5)
-           or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 6) then
-               add 1 to ws-pontos
-               if ws-quantia-numeros = 7 then
-                   if ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 7) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 8 then
-                   if ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 8) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 9) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-               if ws-quantia-numeros = 9 then
-                   if ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 7)
-                   or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 8)
-                   or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 9)
-                   or ws-num-sorteado(ws-ind-sorteio - 6) = ws-num-apostado(ws-ind-aposta - 10) then
-                       add 1 to ws-pontos
-                   end-if
-               end-if
-           end-if
-
-           display " "
-           display "Total de acertos: " ws-pontos
-
-           .
-       verifica-pontos-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Ganhou ou Perdeu --- OK
-      *>------------------------------------------------------------------------
-       ganhou-perdeu section.
-       *> avisa se o jogador ganhou ou perdeu
-
-           if ws-pontos = 6 then
-               display "*** Voce ganhou!!! ***"
-           else
-               display "*** Voce perdeu. ***"
-           end-if
-
-           .
-       ganhou-perdeu-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "desafio2".
+       author. "Stephani S. Zatta".
+       installation. "PC".
+       date-written. 21/07/2020.
+       date-compiled. 11/08/2020.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-historico
+               assign to "historico_apostas.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ws-hist-chave
+               file status is ws-fs-historico.
+
+           select arq-entrada-lote
+               assign to "apostas_entrada.dat"
+               organization is line sequential
+               file status is ws-fs-entrada-lote.
+
+           select arq-boloes
+               assign to "boloes.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ws-bolao-nome
+               file status is ws-fs-boloes.
+
+           select arq-checkpoint
+               assign to "checkpoint_aposta.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ws-chk-chave
+               file status is ws-fs-checkpoint.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+
+       fd  arq-historico.
+           copy "historico.cpy".
+
+       fd  arq-entrada-lote.
+       01  ws-reg-entrada-lote.
+           05 ws-le-qtd                             pic 9(02).
+           05 ws-le-numeros occurs 15                pic 9(02).
+
+       fd  arq-boloes.
+       01  ws-registro-bolao.
+           05 ws-bolao-nome                         pic x(20).
+           05 ws-bolao-qtd                          pic 9(02).
+           05 ws-bolao-numeros occurs 15             pic 9(02).
+
+       fd  arq-checkpoint.
+       01  ws-registro-checkpoint.
+           05 ws-chk-chave                          pic x(10).
+           05 ws-chk-qtd                            pic 9(02).
+           05 ws-chk-indice                         pic 9(02).
+           05 ws-chk-numeros occurs 15               pic 9(02).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       01 ws-sorteio-numeros.
+           05 ws-semente                           pic 9(10).
+           05 ws-semente1                          pic 9(10).
+           05 ws-num-random                        pic 9(02)V9999999.
+
+       01  ws-numeros-sorteados occurs 15.
+           05 ws-num-sorteado                      pic 9(02).
+
+       01  ws-indice-sorteio.
+           05 ws-ind-sorteio                       pic 9(02).
+
+       01 ws-numeros-apostados occurs 15.
+           05 ws-num-apostado                      pic 9(02).
+
+       01  ws-indice-aposta.
+           05 ws-ind-aposta                        pic 9(02).
+
+       77  ws-quantia-numeros                      pic 9(02).
+       77  ws-pontos                               pic 9(02).
+
+      *>----Variaveis de edicao, para validar entradas do accept antes de
+      *>    mover para os campos numericos (evita lixo numerico em branco/nao-numerico)
+       77  ws-quantia-edit                         pic x(02).
+       77  ws-num-aux-edit                         pic x(02).
+       77  ws-edit-zerofill                        pic x(02).
+       77  ws-resultado-jogo                       pic x(10).
+
+      *>----Variaveis do historico de apostas (auditoria)
+       77  ws-fs-historico                         pic x(02).
+       77  ws-hist-seq-corrente                    pic 9(04).
+       77  ws-hist-indice                          pic 9(02).
+       77  ws-hist-tentativas                      pic 9(02).
+
+      *>----Variaveis do modo de execucao (interativo x lote)
+       77  ws-resp-modo-lote                       pic x(01).
+       77  ws-fs-entrada-lote                      pic x(02).
+       77  ws-eof-entrada-lote                     pic x(01).
+       77  ws-lote-valido                          pic x(01).
+
+      *>----Variaveis do bolao (numeros favoritos salvos)
+       77  ws-fs-boloes                            pic x(02).
+       77  ws-resp-bolao                           pic x(01).
+       77  ws-nome-bolao-informado                 pic x(20).
+       77  ws-bolao-carregado                      pic x(01).
+       77  ws-quantia-numeros-salva                pic 9(02).
+
+      *>----Variaveis do modo rapido do sorteio (sem delay)
+       77  ws-resp-modo-rapido                     pic x(01).
+       77  ws-modo-rapido                          pic x(01).
+
+      *>----Variaveis do checkpoint da escolha de numeros (restart)
+       77  ws-fs-checkpoint                        pic x(02).
+       77  ws-resp-checkpoint                      pic x(01).
+       77  ws-checkpoint-encontrado                pic x(01).
+       77  ws-ind-aposta-inicial                   pic 9(02).
+
+      *>----Variaveis do placar aposta x sorteio
+       77  ws-scb-indice                           pic 9(02).
+       77  ws-scb-indice-aux                       pic 9(02).
+       77  ws-scb-num-verificar                    pic 9(02).
+       77  ws-scb-achou                            pic x(03).
+       77  ws-scb-qtd-linhas                       pic 9(02).
+       77  ws-scb-marca-apostado                   pic x(14).
+       77  ws-scb-marca-sorteado                   pic x(14).
+
+      *>----Variaveis auxiliares de verificacao de duplicidade (genericas,
+      *>    usadas tanto na escolha de numeros quanto no sorteio)
+       77  ws-dup-achou                            pic x(01).
+       77  ws-dup-indice                           pic 9(02).
+
+      *>----Variaveis auxiliares de validacao de numeros carregados de um
+      *>    bolao ou de um checkpoint contra a faixa do jogo atualmente
+      *>    selecionado (um bolao/checkpoint pode ter sido salvo jogando
+      *>    outro jogo, com outra faixa de numeros)
+       77  ws-qtd-validar                          pic 9(02).
+       77  ws-numeros-validos                      pic x(01).
+
+      *>----Tabela de parametros dos jogos vendidos (Mega-Sena, Quina, Lotofacil)
+      *>    faixa-max = maior numero sorteavel; qtd-sorteio = quantos numeros
+      *>    saem no sorteio; aposta-min/max = faixa permitida de numeros apostados;
+      *>    os "tiers" sao as faixas de premiacao, da maior para a menor
+       01  ws-tabela-jogos.
+           05 ws-jogo occurs 3.
+               10 ws-jogo-nome                      pic x(10).
+               10 ws-jogo-faixa-max                  pic 9(02).
+               10 ws-jogo-qtd-sorteio                pic 9(02).
+               10 ws-jogo-aposta-min                 pic 9(02).
+               10 ws-jogo-aposta-max                 pic 9(02).
+               10 ws-jogo-qtd-tiers                  pic 9(01).
+               10 ws-jogo-tier occurs 3.
+                   15 ws-jogo-tier-pontos            pic 9(02).
+                   15 ws-jogo-tier-nome              pic x(10).
+
+       77  ws-jogo-selecionado                     pic 9(01).
+       77  ws-jogo-atual-nome                      pic x(10).
+       77  ws-jogo-atual-faixa-max                 pic 9(02).
+       77  ws-jogo-atual-qtd-sorteio                pic 9(02).
+       77  ws-jogo-atual-aposta-min                pic 9(02).
+       77  ws-jogo-atual-aposta-max                pic 9(02).
+       77  ws-jogo-atual-qtd-tiers                 pic 9(01).
+       01  ws-jogo-atual-tiers.
+           05 ws-jogo-atual-tier occurs 3.
+               10 ws-jogo-atual-tier-pontos          pic 9(02).
+               10 ws-jogo-atual-tier-nome             pic x(10).
+
+       77  ws-tier-indice                          pic 9(01).
+       77  ws-tier-achou                           pic x(01).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           move zero to ws-quantia-numeros
+           move zero to ws-pontos
+           move zero to ws-hist-seq-corrente
+           move "N" to ws-eof-entrada-lote
+           move "N" to ws-bolao-carregado
+           move "N" to ws-modo-rapido
+           move "N" to ws-checkpoint-encontrado
+           move 1 to ws-ind-aposta-inicial
+
+           perform carrega-tabela-jogos
+
+           open i-o arq-historico
+           if ws-fs-historico <> "00"
+               open output arq-historico
+               close arq-historico
+               open i-o arq-historico
+           end-if
+
+           open i-o arq-boloes
+           if ws-fs-boloes <> "00"
+               open output arq-boloes
+               close arq-boloes
+               open i-o arq-boloes
+           end-if
+
+           open i-o arq-checkpoint
+           if ws-fs-checkpoint <> "00"
+               open output arq-checkpoint
+               close arq-checkpoint
+               open i-o arq-checkpoint
+           end-if
+
+           display "Executar os sorteios em modo rapido, sem delay "
+                   "(util para simulacoes em lote)? (S/N) "
+           accept ws-resp-modo-rapido
+           display " "
+
+           if ws-resp-modo-rapido = "S" or ws-resp-modo-rapido = "s"
+               move "S" to ws-modo-rapido
+               accept ws-semente from time
+               compute ws-num-random = function random(ws-semente)
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega a tabela de parametros dos jogos vendidos
+      *>------------------------------------------------------------------------
+       carrega-tabela-jogos section.
+
+      *>     Jogo 1 - Mega-Sena: 6 a 10 numeros, de 1 a 60, sorteia 6
+           move "Mega-Sena"  to ws-jogo-nome(1)
+           move 60           to ws-jogo-faixa-max(1)
+           move 6            to ws-jogo-qtd-sorteio(1)
+           move 6            to ws-jogo-aposta-min(1)
+           move 10           to ws-jogo-aposta-max(1)
+           move 3            to ws-jogo-qtd-tiers(1)
+           move 6            to ws-jogo-tier-pontos(1 1)
+           move "SENA"       to ws-jogo-tier-nome(1 1)
+           move 5            to ws-jogo-tier-pontos(1 2)
+           move "QUINA"      to ws-jogo-tier-nome(1 2)
+           move 4            to ws-jogo-tier-pontos(1 3)
+           move "QUADRA"     to ws-jogo-tier-nome(1 3)
+
+      *>     Jogo 2 - Quina: 5 a 15 numeros, de 1 a 80, sorteia 5
+           move "Quina"      to ws-jogo-nome(2)
+           move 80           to ws-jogo-faixa-max(2)
+           move 5            to ws-jogo-qtd-sorteio(2)
+           move 5            to ws-jogo-aposta-min(2)
+           move 15           to ws-jogo-aposta-max(2)
+           move 3            to ws-jogo-qtd-tiers(2)
+           move 5            to ws-jogo-tier-pontos(2 1)
+           move "QUINA"      to ws-jogo-tier-nome(2 1)
+           move 4            to ws-jogo-tier-pontos(2 2)
+           move "QUADRA"     to ws-jogo-tier-nome(2 2)
+           move 3            to ws-jogo-tier-pontos(2 3)
+           move "TERNO"      to ws-jogo-tier-nome(2 3)
+
+      *>     Jogo 3 - Lotofacil: 15 numeros, de 1 a 25, sorteia 15
+      *>     (a aposta-max fica limitada a 15 pela capacidade das tabelas
+      *>     ws-numeros-apostados/ws-numeros-sorteados desta versao; o jogo
+      *>     real permite apostar ate 20 numeros)
+           move "Lotofacil"  to ws-jogo-nome(3)
+           move 25           to ws-jogo-faixa-max(3)
+           move 15           to ws-jogo-qtd-sorteio(3)
+           move 15           to ws-jogo-aposta-min(3)
+           move 15           to ws-jogo-aposta-max(3)
+           move 3            to ws-jogo-qtd-tiers(3)
+           move 15           to ws-jogo-tier-pontos(3 1)
+           move "15 PONTOS"  to ws-jogo-tier-nome(3 1)
+           move 14           to ws-jogo-tier-pontos(3 2)
+           move "14 PONTOS"  to ws-jogo-tier-nome(3 2)
+           move 13           to ws-jogo-tier-pontos(3 3)
+           move "13 PONTOS"  to ws-jogo-tier-nome(3 3)
+           .
+       carrega-tabela-jogos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Menu de selecao do jogo (Mega-Sena, Quina ou Lotofacil) e carga dos
+      *>  parametros do jogo escolhido para as variaveis "ws-jogo-atual-*"
+      *>------------------------------------------------------------------------
+       seleciona-jogo section.
+
+           display "Escolha o jogo:"
+           display "  1 - Mega-Sena (6 a 10 numeros, de 1 a 60)"
+           display "  2 - Quina (5 a 15 numeros, de 1 a 80)"
+           display "  3 - Lotofacil (15 numeros, de 1 a 25)"
+           accept ws-jogo-selecionado
+           display " "
+
+           perform until ws-jogo-selecionado = 1
+                      or ws-jogo-selecionado = 2
+                      or ws-jogo-selecionado = 3
+               display "Opcao invalida. Escolha 1, 2 ou 3."
+               display "Escolha o jogo:"
+               display "  1 - Mega-Sena (6 a 10 numeros, de 1 a 60)"
+               display "  2 - Quina (5 a 15 numeros, de 1 a 80)"
+               display "  3 - Lotofacil (15 numeros, de 1 a 25)"
+               accept ws-jogo-selecionado
+               display " "
+           end-perform
+
+           move ws-jogo-nome(ws-jogo-selecionado)       to ws-jogo-atual-nome
+           move ws-jogo-faixa-max(ws-jogo-selecionado)  to ws-jogo-atual-faixa-max
+           move ws-jogo-qtd-sorteio(ws-jogo-selecionado)
+             to ws-jogo-atual-qtd-sorteio
+           move ws-jogo-aposta-min(ws-jogo-selecionado)
+             to ws-jogo-atual-aposta-min
+           move ws-jogo-aposta-max(ws-jogo-selecionado)
+             to ws-jogo-atual-aposta-max
+           move ws-jogo-qtd-tiers(ws-jogo-selecionado)
+             to ws-jogo-atual-qtd-tiers
+
+           perform varying ws-tier-indice from 1 by 1
+                     until ws-tier-indice > ws-jogo-atual-qtd-tiers
+               move ws-jogo-tier-pontos(ws-jogo-selecionado ws-tier-indice)
+                 to ws-jogo-atual-tier-pontos(ws-tier-indice)
+               move ws-jogo-tier-nome(ws-jogo-selecionado ws-tier-indice)
+                 to ws-jogo-atual-tier-nome(ws-tier-indice)
+           end-perform
+
+           display "Jogo selecionado: " ws-jogo-atual-nome
+           display " "
+           .
+       seleciona-jogo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform seleciona-jogo
+
+           display "Deseja processar apostas em lote, a partir de arquivo? (S/N) "
+           accept ws-resp-modo-lote
+           display " "
+
+           if ws-resp-modo-lote = "S" or ws-resp-modo-lote = "s"
+               perform processamento-lote
+           else
+               perform quant-numero-para-aposta
+               perform escolha-de-numeros
+               perform sorteio
+               perform verifica-pontos
+               perform ganhou-perdeu
+               perform grava-historico
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento de um lote de apostas lidas de arquivo (modo batch)
+      *>------------------------------------------------------------------------
+       processamento-lote section.
+
+           open input arq-entrada-lote
+
+           if ws-fs-entrada-lote <> "00"
+               display "Arquivo de apostas em lote nao encontrado: "
+                       "apostas_entrada.dat"
+           else
+               perform until ws-eof-entrada-lote = "S"
+                   read arq-entrada-lote
+                       at end
+                           move "S" to ws-eof-entrada-lote
+                       not at end
+                           perform carrega-aposta-do-lote
+                           if ws-lote-valido = "S"
+                               perform sorteio
+                               perform verifica-pontos
+                               perform ganhou-perdeu
+                               perform grava-historico
+                           end-if
+                   end-read
+               end-perform
+               close arq-entrada-lote
+           end-if
+           .
+       processamento-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega a quantidade e os numeros de uma aposta lida do arquivo lote,
+      *>  validando contra as mesmas regras aplicadas a entrada interativa
+      *>  (capacidade das tabelas, faixa/quantidade do jogo, duplicidade) antes
+      *>  de aceitar o registro; registros invalidos sao ignorados com aviso
+      *>------------------------------------------------------------------------
+       carrega-aposta-do-lote section.
+
+           move ws-le-qtd to ws-quantia-numeros
+           move "S" to ws-lote-valido
+
+           if ws-quantia-numeros < 1 or ws-quantia-numeros > 15
+               move "N" to ws-lote-valido
+               display "Registro de lote ignorado: quantidade de numeros "
+                       "invalida (" ws-quantia-numeros ")."
+           else
+               if ws-quantia-numeros < ws-jogo-atual-aposta-min
+               or ws-quantia-numeros > ws-jogo-atual-aposta-max
+                   move "N" to ws-lote-valido
+                   display "Registro de lote ignorado: quantidade de numeros "
+                           "(" ws-quantia-numeros ") fora da faixa do jogo "
+                           ws-jogo-atual-nome " (" ws-jogo-atual-aposta-min
+                           "-" ws-jogo-atual-aposta-max ")."
+               end-if
+           end-if
+
+           if ws-lote-valido = "S"
+               perform varying ws-ind-aposta from 1 by 1
+                         until ws-ind-aposta > ws-quantia-numeros
+
+                   move ws-le-numeros(ws-ind-aposta)
+                     to ws-num-apostado(ws-ind-aposta)
+
+                   if ws-num-apostado(ws-ind-aposta) < 1
+                   or ws-num-apostado(ws-ind-aposta) > ws-jogo-atual-faixa-max
+                       move "N" to ws-lote-valido
+                       display "Registro de lote ignorado: numero "
+                               ws-num-apostado(ws-ind-aposta)
+                               " fora da faixa de 1 a "
+                               ws-jogo-atual-faixa-max "."
+                   end-if
+
+                   if ws-ind-aposta > 1
+                       perform varying ws-dup-indice from 1 by 1
+                                 until ws-dup-indice >= ws-ind-aposta
+                           if ws-num-apostado(ws-dup-indice)
+                            = ws-num-apostado(ws-ind-aposta)
+                               move "N" to ws-lote-valido
+                               display "Registro de lote ignorado: numero "
+                                       ws-num-apostado(ws-ind-aposta)
+                                       " repetido."
+                           end-if
+                       end-perform
+                   end-if
+               end-perform
+           end-if
+
+           if ws-lote-valido = "S"
+               display "Aposta carregada do lote (" ws-quantia-numeros
+                       " numeros)"
+           end-if
+           .
+       carrega-aposta-do-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Coleta a quantia de numeros para aposta --- OK
+      *>------------------------------------------------------------------------
+       quant-numero-para-aposta section.
+
+           display ws-jogo-atual-nome " - escolha numeros diferentes de 1 a "
+                   ws-jogo-atual-faixa-max
+           display " "
+
+           display "Voce deseja apostar quantos numeros? ("
+                   ws-jogo-atual-aposta-min "-" ws-jogo-atual-aposta-max ") "
+           perform aceita-quantidade-apostada
+
+        *>--- aqui garante que o jogador escolhera uma quantidade valida para o jogo ---
+           perform until ws-quantia-numeros >= ws-jogo-atual-aposta-min
+                     and ws-quantia-numeros <= ws-jogo-atual-aposta-max
+               display "Voce tem que apostar no minimo "
+                       ws-jogo-atual-aposta-min " numeros e no maximo "
+                       ws-jogo-atual-aposta-max "."
+               display "Voce deseja apostar quantos numeros? ("
+                       ws-jogo-atual-aposta-min "-" ws-jogo-atual-aposta-max ") "
+               perform aceita-quantidade-apostada
+           end-perform
+
+           .
+       quant-numero-para-aposta-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Aceita a quantidade de numeros apostados, rejeitando entrada
+      *>  em branco ou nao-numerica antes que ela chegue na validacao de faixa
+      *>------------------------------------------------------------------------
+       aceita-quantidade-apostada section.
+
+           accept ws-quantia-edit
+           move ws-quantia-edit to ws-edit-zerofill
+           perform completa-zeros-edicao
+           move ws-edit-zerofill to ws-quantia-edit
+           display " "
+
+           perform until ws-quantia-edit is numeric
+               display "Entrada invalida. Informe somente numeros, de "
+                       ws-jogo-atual-aposta-min " a " ws-jogo-atual-aposta-max "."
+               display "Voce deseja apostar quantos numeros? ("
+                       ws-jogo-atual-aposta-min "-" ws-jogo-atual-aposta-max ") "
+               accept ws-quantia-edit
+               move ws-quantia-edit to ws-edit-zerofill
+               perform completa-zeros-edicao
+               move ws-edit-zerofill to ws-quantia-edit
+               display " "
+           end-perform
+
+           move ws-quantia-edit to ws-quantia-numeros
+           .
+       aceita-quantidade-apostada-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Completa com zero a esquerda um campo de edicao numerica de 2
+      *>  posicoes preenchido pelo accept (que deixa o digito alinhado a
+      *>  esquerda com espaco a direita, ex.: "7 "), para que "IS NUMERIC"
+      *>  e a conversao para o campo numerico funcionem com um unico digito
+      *>------------------------------------------------------------------------
+       completa-zeros-edicao section.
+
+           if ws-edit-zerofill(2:1) = space
+               move ws-edit-zerofill(1:1) to ws-edit-zerofill(2:1)
+               move "0" to ws-edit-zerofill(1:1)
+           end-if
+           .
+       completa-zeros-edicao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Aceita um numero de aposta em ws-num-aux-edit, rejeitando entrada
+      *>  em branco ou nao-numerica, antes que o valor chegue as validacoes
+      *>  de faixa/duplicidade. Usada na primeira entrada de cada numero e
+      *>  em toda repeticao causada por uma validacao seguinte ter falhado
+      *>  (faixa invalida ou numero repetido), para que nenhuma delas volte
+      *>  a aceitar direto no campo numerico
+      *>------------------------------------------------------------------------
+       aceita-numero-valido section.
+
+           display "Insira um numero para a aposta: "
+           accept ws-num-aux-edit
+           move ws-num-aux-edit to ws-edit-zerofill
+           perform completa-zeros-edicao
+           move ws-edit-zerofill to ws-num-aux-edit
+
+           perform until ws-num-aux-edit is numeric
+               display "Entrada invalida. Informe somente numeros."
+               display "Insira um numero para a aposta: "
+               accept ws-num-aux-edit
+               move ws-num-aux-edit to ws-edit-zerofill
+               perform completa-zeros-edicao
+               move ws-edit-zerofill to ws-num-aux-edit
+           end-perform
+           .
+       aceita-numero-valido-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Coleta de numeros para aposta
+      *>------------------------------------------------------------------------
+       escolha-de-numeros section.
+       *>--- aqui coleta os numeros que o jogador quer apostar ---
+
+           move "N" to ws-bolao-carregado
+           perform carrega-bolao
+
+           if ws-bolao-carregado <> "S"
+
+           move 1 to ws-ind-aposta-inicial
+           perform verifica-checkpoint
+
+           perform varying ws-ind-aposta from ws-ind-aposta-inicial by 1
+                     until ws-ind-aposta > ws-quantia-numeros
+
+               perform aceita-numero-valido
+               move ws-num-aux-edit to ws-num-apostado(ws-ind-aposta)
+
+       *>      caso o jogador escolha um numero fora da faixa do jogo
+               if ws-num-apostado(ws-ind-aposta) < 1
+               or ws-num-apostado(ws-ind-aposta) > ws-jogo-atual-faixa-max then
+                   perform until ws-num-apostado(ws-ind-aposta) > 00
+                             and ws-num-apostado(ws-ind-aposta) <= ws-jogo-atual-faixa-max
+                       display "Os numeros devem ser entre 1 e "
+                               ws-jogo-atual-faixa-max "."
+                       display " "
+                       perform aceita-numero-valido
+                       move ws-num-aux-edit to ws-num-apostado(ws-ind-aposta)
+                       display " "
+                   end-perform
+               end-if
+
+       *>      caso o jogador escolha um numero repetido (compara com todos os
+       *>      numeros ja apostados anteriormente nesta jogada)
+               if ws-ind-aposta > 1
+                   move "S" to ws-dup-achou
+                   perform until ws-dup-achou = "N"
+                       move "N" to ws-dup-achou
+                       perform varying ws-dup-indice from 1 by 1
+                                 until ws-dup-indice >= ws-ind-aposta
+                           if ws-num-apostado(ws-dup-indice)
+                            = ws-num-apostado(ws-ind-aposta)
+                               move "S" to ws-dup-achou
+                           end-if
+                       end-perform
+                       if ws-dup-achou = "S"
+                           display "Os numeros nao podem se repetir..."
+                           display " "
+                           perform aceita-numero-valido
+                           move ws-num-aux-edit to ws-num-apostado(ws-ind-aposta)
+                       end-if
+                   end-perform
+               end-if
+
+               perform grava-checkpoint
+
+           end-perform
+
+           end-if
+
+      *>      uma aposta completa (seja via bolao ou via entrada manual) nao
+      *>      deve deixar para tras um checkpoint de entrada incompleta
+           perform limpa-checkpoint
+
+           perform salva-bolao
+           .
+       escolha-de-numeros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se existe um checkpoint de uma entrada de aposta anterior
+      *>  interrompida (mesma quantidade de numeros) e oferece retomar dele.
+      *>  Os numeros retomados sao revalidados contra a faixa do jogo
+      *>  atualmente selecionado, pois o checkpoint pode ter sobrado de uma
+      *>  sessao interrompida jogando outro jogo
+      *>------------------------------------------------------------------------
+       verifica-checkpoint section.
+
+           move "APOSTA" to ws-chk-chave
+           read arq-checkpoint
+               invalid key
+                   move "N" to ws-checkpoint-encontrado
+               not invalid key
+                   move "S" to ws-checkpoint-encontrado
+           end-read
+
+           if ws-checkpoint-encontrado = "S"
+           and ws-chk-qtd = ws-quantia-numeros
+               display "Foi encontrada uma aposta incompleta com "
+                       ws-chk-indice " de " ws-chk-qtd " numeros ja informados."
+               display "Deseja retomar de onde parou? (S/N) "
+               accept ws-resp-checkpoint
+               display " "
+
+               if ws-resp-checkpoint = "S" or ws-resp-checkpoint = "s"
+                   perform varying ws-ind-aposta from 1 by 1
+                             until ws-ind-aposta > ws-chk-indice
+                       move ws-chk-numeros(ws-ind-aposta)
+                         to ws-num-apostado(ws-ind-aposta)
+                   end-perform
+
+                   move ws-chk-indice to ws-qtd-validar
+                   perform valida-numeros-apostados
+
+                   if ws-numeros-validos = "N"
+                       display "Checkpoint incompativel com o jogo atual ("
+                               ws-jogo-atual-nome "); descartando e "
+                               "reiniciando a entrada."
+                       move 1 to ws-ind-aposta-inicial
+                       perform limpa-checkpoint
+                   else
+                       add 1 ws-chk-indice giving ws-ind-aposta-inicial
+                   end-if
+               end-if
+           end-if
+           .
+       verifica-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se os primeiros "ws-qtd-validar" numeros de
+      *>  ws-numeros-apostados estao dentro da faixa do jogo atualmente
+      *>  selecionado (usado ao carregar numeros de um bolao ou checkpoint,
+      *>  que podem ter sido salvos jogando um jogo diferente)
+      *>------------------------------------------------------------------------
+       valida-numeros-apostados section.
+
+           move "S" to ws-numeros-validos
+
+           perform varying ws-ind-aposta from 1 by 1
+                     until ws-ind-aposta > ws-qtd-validar
+               if ws-num-apostado(ws-ind-aposta) < 1
+               or ws-num-apostado(ws-ind-aposta) > ws-jogo-atual-faixa-max
+                   move "N" to ws-numeros-validos
+               end-if
+           end-perform
+           .
+       valida-numeros-apostados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava no checkpoint o numero recem-aceito, para permitir retomar a
+      *>  entrada da aposta caso a sessao seja interrompida
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           move "APOSTA" to ws-chk-chave
+           move ws-quantia-numeros to ws-chk-qtd
+           move ws-ind-aposta to ws-chk-indice
+           move ws-num-apostado(ws-ind-aposta)
+             to ws-chk-numeros(ws-ind-aposta)
+
+           rewrite ws-registro-checkpoint
+               invalid key
+                   write ws-registro-checkpoint
+           end-rewrite
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Apaga o checkpoint ao concluir a entrada de todos os numeros da aposta
+      *>------------------------------------------------------------------------
+       limpa-checkpoint section.
+
+           move "APOSTA" to ws-chk-chave
+           delete arq-checkpoint
+               invalid key
+                   continue
+           end-delete
+           .
+       limpa-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega um bolao (conjunto de numeros favoritos) salvo anteriormente.
+      *>  A quantidade e os numeros carregados sao revalidados contra a faixa
+      *>  do jogo atualmente selecionado, pois o bolao pode ter sido salvo
+      *>  jogando um jogo diferente (ex.: Lotofacil com 15 numeros, ou Quina
+      *>  com numeros acima de 60, nao compativeis com a Mega-Sena)
+      *>------------------------------------------------------------------------
+       carrega-bolao section.
+
+           move ws-quantia-numeros to ws-quantia-numeros-salva
+
+           display "Deseja carregar um bolao salvo? (S/N) "
+           accept ws-resp-bolao
+           display " "
+
+           if ws-resp-bolao = "S" or ws-resp-bolao = "s"
+               display "Informe o nome do bolao: "
+               accept ws-nome-bolao-informado
+               move ws-nome-bolao-informado to ws-bolao-nome
+
+               read arq-boloes
+                   invalid key
+                       display "Bolao nao encontrado: " ws-nome-bolao-informado
+                   not invalid key
+                       move ws-bolao-qtd to ws-quantia-numeros
+                       perform varying ws-ind-aposta from 1 by 1
+                                 until ws-ind-aposta > ws-quantia-numeros
+                           move ws-bolao-numeros(ws-ind-aposta)
+                             to ws-num-apostado(ws-ind-aposta)
+                       end-perform
+
+                       move ws-quantia-numeros to ws-qtd-validar
+                       perform valida-numeros-apostados
+
+                       if ws-numeros-validos = "N"
+                       or ws-quantia-numeros < ws-jogo-atual-aposta-min
+                       or ws-quantia-numeros > ws-jogo-atual-aposta-max
+                           display "Bolao '" ws-nome-bolao-informado
+                                   "' incompativel com o jogo atual ("
+                                   ws-jogo-atual-nome
+                                   "); carregamento ignorado."
+                           move ws-quantia-numeros-salva to ws-quantia-numeros
+                       else
+                           move "S" to ws-bolao-carregado
+                           display "Bolao '" ws-nome-bolao-informado
+                                   "' carregado com " ws-quantia-numeros
+                                   " numeros."
+                       end-if
+               end-read
+           end-if
+           .
+       carrega-bolao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Salva a aposta atual como um bolao, para reutilizacao futura
+      *>------------------------------------------------------------------------
+       salva-bolao section.
+
+           display "Deseja salvar esta aposta como um bolao? (S/N) "
+           accept ws-resp-bolao
+           display " "
+
+           if ws-resp-bolao = "S" or ws-resp-bolao = "s"
+               display "Informe um nome para o bolao: "
+               accept ws-nome-bolao-informado
+
+               move ws-nome-bolao-informado to ws-bolao-nome
+               move ws-quantia-numeros to ws-bolao-qtd
+               perform varying ws-ind-aposta from 1 by 1
+                         until ws-ind-aposta > ws-quantia-numeros
+                   move ws-num-apostado(ws-ind-aposta)
+                     to ws-bolao-numeros(ws-ind-aposta)
+               end-perform
+
+               write ws-registro-bolao
+                   invalid key
+                       rewrite ws-registro-bolao
+               end-write
+               display "Bolao '" ws-nome-bolao-informado "' salvo."
+           end-if
+           .
+       salva-bolao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Sorteio dos numeros --- OK
+      *>------------------------------------------------------------------------
+       sorteio section.
+       *>--- aqui sorteia de forma randomica os numeros do jogo ---
+
+           perform varying ws-ind-sorteio from 1 by 1
+                     until ws-ind-sorteio > ws-jogo-atual-qtd-sorteio
+
+               perform gera-numero-aleatorio
+               multiply ws-num-random by ws-jogo-atual-faixa-max
+                   giving ws-num-sorteado(ws-ind-sorteio)
+
+       *>  caso o sorteio dê numero 0
+               if ws-num-sorteado(ws-ind-sorteio) = 00 then
+                   perform until ws-num-sorteado(ws-ind-sorteio) >= 1
+                       perform gera-numero-aleatorio
+                       multiply ws-num-random by ws-jogo-atual-faixa-max
+                           giving ws-num-sorteado(ws-ind-sorteio)
+                   end-perform
+               end-if
+
+       *>  caso o sorteio dê numeros iguais (compara com todos os
+       *>  numeros ja sorteados anteriormente nesta jogada)
+               if ws-ind-sorteio > 1
+                   move "S" to ws-dup-achou
+                   perform until ws-dup-achou = "N"
+                       move "N" to ws-dup-achou
+                       perform varying ws-dup-indice from 1 by 1
+                                 until ws-dup-indice >= ws-ind-sorteio
+                           if ws-num-sorteado(ws-dup-indice)
+                            = ws-num-sorteado(ws-ind-sorteio)
+                               move "S" to ws-dup-achou
+                           end-if
+                       end-perform
+                       if ws-dup-achou = "S"
+                           perform gera-numero-aleatorio
+                           multiply ws-num-random by ws-jogo-atual-faixa-max
+                               giving ws-num-sorteado(ws-ind-sorteio)
+                       end-if
+                   end-perform
+               end-if
+
+           *>  display dos numeros sorteados
+               display "Numero sorteado: " ws-num-sorteado(ws-ind-sorteio)
+           end-perform
+
+           .
+       sorteio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Delay do Sorteio --- OK
+      *>------------------------------------------------------------------------
+       delay-semente-sorteio section.
+       *>--- aqui faz com que o programa tenha um delay de 50 centesimos de segundo ao dar o numero sorteados ---
+       *>--- assim impossibilita com que os numeros apareçam em sequencia ---
+
+           perform 50 times
+               accept ws-semente1 from time
+               move ws-semente1 to ws-semente
+
+               perform until ws-semente > ws-semente1
+                   accept ws-semente from time
+               end-perform
+
+           end-perform
+           .
+       delay-semente-sorteio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Gera o proximo numero aleatorio do sorteio
+      *>  Em modo normal, resemeia FUNCTION RANDOM a cada numero (com delay).
+      *>  Em modo rapido, a semente ja foi fixada uma unica vez em inicializa,
+      *>  entao so avança a sequencia pseudo-aleatoria (sem delay).
+      *>------------------------------------------------------------------------
+       gera-numero-aleatorio section.
+
+           if ws-modo-rapido = "S"
+               compute ws-num-random = function random
+           else
+               perform delay-semente-sorteio
+               compute ws-num-random = function random(ws-semente)
+           end-if
+           .
+       gera-numero-aleatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Apura a quantidade de acertos (ws-pontos), comparando cada numero
+      *>  apostado com cada numero sorteado --- OK
+      *>------------------------------------------------------------------------
+       verifica-pontos section.
+       *> verifica se os numeros apostados são iguais aos sorteados
+
+           move zero to ws-pontos
+
+           perform varying ws-scb-indice from 1 by 1
+                     until ws-scb-indice > ws-jogo-atual-qtd-sorteio
+               perform varying ws-scb-indice-aux from 1 by 1
+                         until ws-scb-indice-aux > ws-quantia-numeros
+                   if ws-num-sorteado(ws-scb-indice)
+                    = ws-num-apostado(ws-scb-indice-aux)
+                       add 1 to ws-pontos
+                   end-if
+               end-perform
+           end-perform
+
+           display " "
+           display "Total de acertos: " ws-pontos
+
+           perform exibe-placar
+           .
+       verifica-pontos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Placar: mostra lado a lado os numeros apostados e sorteados,
+      *>  marcando quais numeros apostados foram sorteados e vice-versa
+      *>------------------------------------------------------------------------
+       exibe-placar section.
+
+           display " "
+           display "------------------------------------------------------"
+           display "  PLACAR: numeros apostados x numeros sorteados"
+           display "------------------------------------------------------"
+           display "  Apostado            Sorteado"
+           display "------------------------------------------------------"
+
+           if ws-quantia-numeros > ws-jogo-atual-qtd-sorteio
+               move ws-quantia-numeros to ws-scb-qtd-linhas
+           else
+               move ws-jogo-atual-qtd-sorteio to ws-scb-qtd-linhas
+           end-if
+
+           perform varying ws-scb-indice from 1 by 1
+                     until ws-scb-indice > ws-scb-qtd-linhas
+
+               move spaces to ws-scb-marca-apostado
+               move spaces to ws-scb-marca-sorteado
+
+      *>      ws-scb-qtd-linhas nunca excede ws-quantia-numeros: em todo jogo
+      *>      da tabela (ws-tabela-jogos) a quantidade minima de aposta e
+      *>      igual a quantidade sorteada, entao o lado apostado sempre tem
+      *>      numero para mostrar em cada linha do placar
+               move ws-num-apostado(ws-scb-indice) to ws-scb-num-verificar
+               perform verifica-se-apostado-foi-sorteado
+               if ws-scb-achou = "SIM"
+                   move "  " to ws-scb-marca-apostado
+                   string ws-num-apostado(ws-scb-indice) delimited by size
+                          " -> ACERTOU" delimited by size
+                          into ws-scb-marca-apostado
+               else
+                   move ws-num-apostado(ws-scb-indice)
+                     to ws-scb-marca-apostado
+               end-if
+               display "  " ws-scb-marca-apostado
+                       with no advancing
+
+               if ws-scb-indice <= ws-jogo-atual-qtd-sorteio
+                   move ws-num-sorteado(ws-scb-indice) to ws-scb-num-verificar
+                   perform verifica-se-sorteado-foi-apostado
+                   if ws-scb-achou = "SIM"
+                       string ws-num-sorteado(ws-scb-indice) delimited by size
+                              " -> ACERTOU" delimited by size
+                              into ws-scb-marca-sorteado
+                   else
+                       move ws-num-sorteado(ws-scb-indice)
+                         to ws-scb-marca-sorteado
+                   end-if
+                   display "     " ws-scb-marca-sorteado
+               else
+                   display " "
+               end-if
+
+           end-perform
+           display "------------------------------------------------------"
+           .
+       exibe-placar-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se um numero apostado tambem foi sorteado
+      *>------------------------------------------------------------------------
+       verifica-se-apostado-foi-sorteado section.
+
+           move "NAO" to ws-scb-achou
+           perform varying ws-scb-indice-aux from 1 by 1
+                     until ws-scb-indice-aux > ws-jogo-atual-qtd-sorteio
+               if ws-num-sorteado(ws-scb-indice-aux) = ws-scb-num-verificar
+                   move "SIM" to ws-scb-achou
+               end-if
+           end-perform
+           .
+       verifica-se-apostado-foi-sorteado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se um numero sorteado tambem foi apostado
+      *>------------------------------------------------------------------------
+       verifica-se-sorteado-foi-apostado section.
+
+           move "NAO" to ws-scb-achou
+           perform varying ws-scb-indice-aux from 1 by 1
+                     until ws-scb-indice-aux > ws-quantia-numeros
+               if ws-num-apostado(ws-scb-indice-aux) = ws-scb-num-verificar
+                   move "SIM" to ws-scb-achou
+               end-if
+           end-perform
+           .
+       verifica-se-sorteado-foi-apostado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Ganhou ou Perdeu --- OK
+      *>------------------------------------------------------------------------
+       ganhou-perdeu section.
+       *> avisa se o jogador ganhou ou perdeu, percorrendo as faixas de
+       *> premiacao do jogo selecionado (a tabela ja esta em ordem
+       *> decrescente de pontos, entao a primeira faixa batida e a maior)
+
+           move "N" to ws-tier-achou
+           move "PERDEU" to ws-resultado-jogo
+
+           perform varying ws-tier-indice from 1 by 1
+                     until ws-tier-indice > ws-jogo-atual-qtd-tiers
+                        or ws-tier-achou = "S"
+               if ws-pontos = ws-jogo-atual-tier-pontos(ws-tier-indice)
+                   move "S" to ws-tier-achou
+                   move ws-jogo-atual-tier-nome(ws-tier-indice)
+                     to ws-resultado-jogo
+                   display "*** Voce ganhou na "
+                           ws-jogo-atual-tier-nome(ws-tier-indice)
+                           " (" ws-pontos " acertos)!!! ***"
+               end-if
+           end-perform
+
+           if ws-tier-achou = "N"
+               display "*** Voce perdeu. ***"
+           end-if
+           .
+       ganhou-perdeu-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava o resultado da jogada no historico de apostas (auditoria).
+      *>  A chave e data+hora+sequencia; como a sequencia reinicia a cada
+      *>  execucao, duas execucoes proximas (ex.: dois lotes disparados no
+      *>  mesmo instante) podem colidir na mesma chave. Por isso, em caso de
+      *>  duplicidade (status "22") a gravacao e repetida obtendo uma nova
+      *>  hora (resolucao de centesimos de segundo) a cada tentativa, em vez
+      *>  de confiar em um unico reaproveitamento da sequencia.
+      *>------------------------------------------------------------------------
+       grava-historico section.
+
+           accept ws-hist-data from date yyyymmdd
+
+           move ws-quantia-numeros to ws-hist-qtd-apostada
+           move ws-jogo-atual-qtd-sorteio to ws-hist-qtd-sorteada
+           move ws-pontos to ws-hist-pontos
+           move ws-resultado-jogo to ws-hist-resultado
+
+           perform varying ws-hist-indice from 1 by 1 until ws-hist-indice > 15
+               move zero to ws-hist-numeros-apostados(ws-hist-indice)
+               move zero to ws-hist-numeros-sorteados(ws-hist-indice)
+           end-perform
+
+           perform varying ws-hist-indice from 1 by 1
+                     until ws-hist-indice > ws-quantia-numeros
+               move ws-num-apostado(ws-hist-indice)
+                 to ws-hist-numeros-apostados(ws-hist-indice)
+           end-perform
+
+           perform varying ws-hist-indice from 1 by 1
+                     until ws-hist-indice > ws-jogo-atual-qtd-sorteio
+               move ws-num-sorteado(ws-hist-indice)
+                 to ws-hist-numeros-sorteados(ws-hist-indice)
+           end-perform
+
+           move "22" to ws-fs-historico
+           move zero to ws-hist-tentativas
+
+           perform until ws-fs-historico <> "22" or ws-hist-tentativas >= 20
+               add 1 to ws-hist-tentativas
+               add 1 to ws-hist-seq-corrente
+               accept ws-hist-hora from time
+               move ws-hist-seq-corrente to ws-hist-seq
+               write ws-historico-registro
+           end-perform
+
+           if ws-fs-historico <> "00"
+               display "Falha ao gravar o historico desta jogada (status "
+                       ws-fs-historico ")."
+           end-if
+           .
+       grava-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arq-historico
+           close arq-boloes
+           close arq-checkpoint
+           stop run
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
